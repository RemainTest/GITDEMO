@@ -0,0 +1,187 @@
+       PROCESS APOST.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPA117.
+      *****************************************************************
+      *                                                               *
+      *       RELEASE PROCESSING AID  (RPA)                           *
+      *                                                               *
+      *  Program:   RPA117 - Multi-member RPA116 merge driver         *
+      *                                                               *
+      *  Author:    Jurjen D. Oostenveld                              *
+      *  Date:      August 2026                                       *
+      *  Release:   1.1                                               *
+      *                                                               *
+      *    This program drives RPA116 once per member listed in the  *
+      *    LIBUSRSRC member list (RPA110) and accumulates the block,  *
+      *    checkpoint and message counts RPA116 returns into a single *
+      *    consolidated end-of-job report (RPA117), rather than       *
+      *    requiring a separate job submission - and separate reading *
+      *    of RPA105 - for every member.                              *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPA110 ASSIGN TO DATABASE-RPA110.
+           SELECT RPA117 ASSIGN TO DATABASE-RPA117.
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      *    LIBUSRSRC member list to be merged this run                *
+      *****************************************************************
+       FD  RPA110
+           LABEL RECORDS ARE STANDARD.
+       01  RPA110R.
+           03  MBR110                        PIC X(10).
+           03  LIB110                        PIC X(10).
+
+      *****************************************************************
+      *    Consolidated end-of-job summary report                     *
+      *****************************************************************
+       FD  RPA117
+           LABEL RECORDS ARE STANDARD.
+       01  RPA117R.
+           03  TYP117                        PIC X(01).
+           03  NAM117                        PIC X(10).
+           03  BKS117                        PIC 9(07).
+           03  ORP117                        PIC 9(07).
+           03  MSG117                        PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    Work fields                                                *
+      *****************************************************************
+       01  D01-09.
+           03  D01-EOF                       PIC X(01).
+           03  D02-08.
+      *            Job totals, accumulated across every member        *
+               05  D02-BLKS                  PIC S9(07)  COMP-3.
+               05  D03-ORPH                  PIC S9(07)  COMP-3.
+               05  D04-MSGS                  PIC S9(07)  COMP-3.
+
+      *****************************************************************
+      *    Fields passed to and returned from RPA116                  *
+      *****************************************************************
+       01  D10-TYP                           PIC X(03).
+       01  D11-NAME                          PIC X(10).
+       01  D12-TEXT                          PIC X(50).
+       01  D13-BLKS                          PIC 9(07).
+       01  D14-ORPH                          PIC 9(07).
+       01  D15-MSGS                          PIC 9(07).
+       01  D16-LIB                           PIC X(10).
+
+       LINKAGE SECTION.
+      *****************************************************************
+      *    Parameter fields                                           *
+      *****************************************************************
+       01  P01-TYP                           PIC X(03).
+      /
+       PROCEDURE DIVISION USING P01-TYP.
+       DECLARATIVES.
+       DCL-INP SECTION.
+           USE AFTER ERROR PROCEDURE ON INPUT.
+       DCL-INP01.
+       DCL-INP99.
+           EXIT.
+       DCL-OUT SECTION.
+           USE AFTER ERROR PROCEDURE ON OUTPUT.
+       DCL-OUT01.
+       DCL-OUT99.
+           EXIT.
+       DCL-IO SECTION.
+           USE AFTER ERROR PROCEDURE ON I-O.
+       DCL-IO01.
+       DCL-IO99.
+           EXIT.
+       DCL-EXT SECTION.
+           USE AFTER ERROR PROCEDURE ON EXTEND.
+       DCL-EX01.
+       DCL-EX99.
+           EXIT.
+       END DECLARATIVES.
+       R00 SECTION.
+      *****************************************************************
+      *    Mainline                                                   *
+      *****************************************************************
+       R0001.
+           PERFORM R98.
+       R0003.
+           IF D01-EOF EQUAL '1'
+              GO TO R0009.
+           PERFORM R10.
+           PERFORM R81.
+           GO TO R0003.
+       R0009.
+           PERFORM R99.
+       R0099.
+           STOP RUN.
+
+       R10 SECTION.
+      *****************************************************************
+      *    Merge one member and fold its counts into the job totals   *
+      *****************************************************************
+       R1001.
+           MOVE  P01-TYP  TO D10-TYP.
+           MOVE  MBR110   TO D11-NAME.
+           MOVE  SPACE    TO D12-TEXT.
+           MOVE  ZERO     TO D13-BLKS
+                             D14-ORPH
+                             D15-MSGS.
+           MOVE  LIB110   TO D16-LIB.
+           CALL 'RPA116' USING D10-TYP D11-NAME D12-TEXT
+                               D13-BLKS D14-ORPH D15-MSGS D16-LIB.
+           ADD   D13-BLKS TO D02-BLKS.
+           ADD   D14-ORPH TO D03-ORPH.
+           ADD   D15-MSGS TO D04-MSGS.
+           MOVE  ' '      TO TYP117.
+           MOVE  MBR110   TO NAM117.
+           MOVE  D13-BLKS TO BKS117.
+           MOVE  D14-ORPH TO ORP117.
+           MOVE  D15-MSGS TO MSG117.
+           WRITE RPA117R.
+       R1099.
+           EXIT.
+
+       R81 SECTION.
+      *****************************************************************
+      *    Read next member to be merged                              *
+      *****************************************************************
+       R8101.
+           READ  RPA110 AT END
+                 MOVE '1' TO D01-EOF.
+       R8199.
+           EXIT.
+
+       R98 SECTION.
+      *****************************************************************
+      *    Initialize program                                         *
+      *****************************************************************
+       R9801.
+           OPEN  INPUT   RPA110.
+           OPEN  OUTPUT  RPA117.
+           MOVE  ZERO  TO D01-EOF.
+           MOVE  ZERO  TO D02-BLKS
+                          D03-ORPH
+                          D04-MSGS.
+           PERFORM R81.
+       R9899.
+           EXIT.
+
+       R99 SECTION.
+      *****************************************************************
+      *    Close program - write the job totals row                   *
+      *****************************************************************
+       R9901.
+           MOVE  'T'      TO TYP117.
+           MOVE  'TOTAL'  TO NAM117.
+           MOVE  D02-BLKS TO BKS117.
+           MOVE  D03-ORPH TO ORP117.
+           MOVE  D04-MSGS TO MSG117.
+           WRITE RPA117R.
+           CLOSE RPA110
+                 RPA117.
+       R9999.
+           EXIT.
