@@ -23,14 +23,23 @@
        OBJECT-COMPUTER. IBM-S38.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RPA113 ASSIGN TO DATABASE-RPA113.
-           SELECT RPA114 ASSIGN TO DATABASE-RPA114
+           SELECT RPA113 ASSIGN TO W26-LIBF.
+           SELECT RPA114 ASSIGN TO W27-NRLF
                   ORGANIZATION RELATIVE
                   ACCESS RANDOM
                   RELATIVE W14-KEY.
-           SELECT RPA115 ASSIGN TO DATABASE-RPA115.
-           SELECT RPA116 ASSIGN TO DATABASE-RPA116.
+           SELECT RPA115 ASSIGN TO W28-OUTF.
+           SELECT RPA116 ASSIGN TO DATABASE-RPA116
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY IS DTA116 WITH DUPLICATES.
            SELECT RPA105 ASSIGN TO DATABASE-RPA105.
+           SELECT RPA112 ASSIGN TO W29-XRFF.
+           SELECT RPA111 ASSIGN TO DATABASE-RPA111
+                  ORGANIZATION RELATIVE
+                  ACCESS RANDOM
+                  RELATIVE KEY W22-RKEY.
+           SELECT RPA118 ASSIGN TO DATABASE-RPA118.
        DATA DIVISION.
        FILE SECTION.
       *****************************************************************
@@ -112,6 +121,59 @@
            LABEL RECORDS ARE STANDARD.
        01  RPA105R.
            COPY DDS-ALL-FORMATS OF RPA105.
+
+      *****************************************************************
+      *    Cross-reference of old source keys to their new RPA115     *
+      *    position                                                   *
+      *****************************************************************
+       FD  RPA112
+           LABEL RECORDS ARE STANDARD.
+       01  RPA112R.
+           03  KEY112                        PIC X(80).
+           03  CHG112                        PIC X(01).
+           03  SEQ112                        PIC X(06).
+
+      *****************************************************************
+      *    Restart checkpoint - last RPA113 position successfully     *
+      *    merged, saved periodically so a rerun after an abend does  *
+      *    not have to reprocess the whole member                     *
+      *****************************************************************
+       FD  RPA111
+           LABEL RECORDS ARE STANDARD.
+       01  RPA111R.
+           03  SEQ111                        PIC X(06).
+           03  KEY111                        PIC 9(07).
+           03  LST111                        PIC X(114).
+           03  CNT111                        PIC 9(07).
+           03  MBR111                        PIC X(10).
+           03  LIB111                        PIC X(10).
+      *            Run totals as of the checkpoint, so a resumed run's   *
+      *            per-member summary and P04/05/06-BLKS/ORPH/MSGS       *
+      *            cover the whole member, not just the resumed part     *
+           03  BLK111                        PIC 9(07).
+           03  ORP111                        PIC 9(07).
+           03  MSG111                        PIC 9(07).
+      *            RPA115 record-position counter as of the checkpoint,  *
+      *            so SEQ112 keeps numbering from the right place after  *
+      *            a restart extends RPA115 rather than replacing it     *
+           03  POS111                        PIC 9(06).
+
+      *****************************************************************
+      *    Customization inventory - every USRFD key merged this       *
+      *    release cycle, its originating member/library, and its      *
+      *    carry-forward status ('C'lean, 'O'rphaned or 'F'lagged for   *
+      *    manual review) - accumulated across a full release cycle,   *
+      *    never truncated, so a compliance listing can be read        *
+      *    straight off this file instead of reconstructed from every  *
+      *    member's RPA105 log                                         *
+      *****************************************************************
+       FD  RPA118
+           LABEL RECORDS ARE STANDARD.
+       01  RPA118R.
+           03  KEY118                        PIC X(80).
+           03  MBR118                        PIC X(10).
+           03  LIB118                        PIC X(10).
+           03  STA118                        PIC X(01).
       /
        WORKING-STORAGE SECTION.
       *****************************************************************
@@ -138,6 +200,35 @@
            03  W13-CHG                       PIC X(1).                  PL 250
            03  W13-BLK                       PIC X(1).                  PL 250
            03  W14-KEY                       PIC 9(7).                  PL 250
+           03  W15-25.
+               05  W15-SIM                   PIC X(01).
+      *            Run totals, returned to the caller at close time     *
+               05  W16-BLKS                  PIC S9(07)  COMP-3.
+               05  W17-ORPH                  PIC S9(07)  COMP-3.
+               05  W18-MSGS                  PIC S9(07)  COMP-3.
+      *            Restart checkpoint fields                           *
+               05  W19-CNT                   PIC S9(07)  COMP-3.
+               05  W21-RESTART               PIC X(01).
+               05  W22-RKEY                  PIC 9(07).
+               05  W23-CKN                   PIC S9(07)  COMP-3
+                                              VALUE +500.
+               05  W24-QUO                   PIC S9(07)  COMP-3.
+               05  W25-REM                   PIC S9(07)  COMP-3.
+      *            Per-member file overrides, built at R9801 time        *
+      *            by R95 - LIBUSRSRC member, new-release member,        *
+      *            merged-output member and cross-reference member       *
+           03  W26-LIBF                      PIC X(40).
+           03  W27-NRLF                      PIC X(40).
+           03  W28-OUTF                      PIC X(40).
+           03  W29-XRFF                      PIC X(40).
+      *            RPA115 record-position counter, for SEQ112 - the      *
+      *            new RPA115 position a cross-referenced key moved to,  *
+      *            not a restatement of its old SEQ113/SEQ114 value      *
+           03  W30-XPOS                      PIC 9(06).
+      *            Carry-forward status of the insert block currently    *
+      *            being merged, for the RPA118 inventory row written    *
+      *            alongside each block's RPA112 cross-reference entry   *
+           03  W31-STAT                      PIC X(01).
 
        LINKAGE SECTION.
       *****************************************************************
@@ -146,8 +237,13 @@
        01  P01-TYP                           PIC X(03).                 PL 250
        01  P02-NAME                          PIC X(10).                 PL 250
        01  P03-TEXT                          PIC X(50).                 PL 250
+       01  P04-BLKS                          PIC 9(07).
+       01  P05-ORPH                          PIC 9(07).
+       01  P06-MSGS                          PIC 9(07).
+       01  P07-LIB                           PIC X(10).
       /
-       PROCEDURE DIVISION USING P01-TYP P02-NAME P03-TEXT.
+       PROCEDURE DIVISION USING P01-TYP P02-NAME P03-TEXT
+                                 P04-BLKS P05-ORPH P06-MSGS P07-LIB.
        DECLARATIVES.
        DCL-INP SECTION.
            USE AFTER ERROR PROCEDURE ON INPUT.
@@ -211,6 +307,11 @@
            PERFORM R84.
       *
       *    --------------------------------------------------
+      *    Save a restart checkpoint every W23-CKN records
+      *    --------------------------------------------------
+           PERFORM R96.
+      *
+      *    --------------------------------------------------
       *    Read next RPA113
       *    --------------------------------------------------
            PERFORM R81.
@@ -226,11 +327,25 @@
       *    Initialize program                                         *
       *****************************************************************
        R9801.
+           IF    P01-TYP EQUAL 'SIM'
+                 MOVE '1'   TO W15-SIM
+           ELSE
+                 MOVE SPACE TO W15-SIM.
+      *    Point RPA113/RPA114/RPA115/RPA112 at this call's member
+      *    (and, for RPA113, library) before anything is opened
+           PERFORM R95.
            OPEN  INPUT   RPA113
                          RPA114.
-           OPEN  OUTPUT  RPA115
-                         RPA116.
+      *    RPA116 is rebuilt segment by segment as the member is
+      *    processed (see R70/R52) - it is never a kept output, so it
+      *    always starts empty regardless of SIM or restart
+           OPEN  OUTPUT  RPA116.
+           OPEN  I-O     RPA111.
            OPEN  EXTEND  RPA105.
+      *    The customization inventory accumulates across a whole
+      *    release cycle - it is opened EXTEND unconditionally, the
+      *    same as RPA105, and is never truncated or reset by SIM
+           OPEN  EXTEND  RPA118.
            MOVE  ZERO  TO W01-EOF
                           W02-EOF
                           W03-COMMENT                                   PL 250
@@ -242,10 +357,35 @@
                           W09-STAR.                                       PL 250
            MOVE  SPACE TO W13-LAST.
            MOVE  ZERO  TO W14-KEY.
-           PERFORM R81.
-           MOVE  SPACE    TO ODOBTX.
-           MOVE  P02-NAME TO ODOBNM.
-           WRITE RPA105R.
+           MOVE  ZERO  TO W16-BLKS
+                          W17-ORPH
+                          W18-MSGS
+                          W19-CNT
+                          W30-XPOS.
+           MOVE  SPACE TO W21-RESTART.
+           MOVE  'C'   TO W31-STAT.
+      *    Apply a saved restart checkpoint, if one is on file
+           PERFORM R97.
+      *    A SIM (dry-run) call must never disturb real output that is
+      *    already on file, and a restarted run must keep what a prior
+      *    abended run already wrote - either way, extend what is
+      *    there rather than replace it
+           IF    W21-RESTART EQUAL '1'
+           OR    W15-SIM     EQUAL '1'
+                 OPEN EXTEND RPA115
+                             RPA112
+           ELSE
+                 OPEN OUTPUT RPA115
+                             RPA112.
+      *    The "processing started" row is only for a true first
+      *    attempt - a resumed run already has one from before the abend
+           IF    W15-SIM     NOT EQUAL '1'
+           AND   W21-RESTART NOT EQUAL '1'
+                 MOVE  ' '      TO ODOBRT
+                 MOVE  SPACE    TO ODOBRC
+                 MOVE  SPACE    TO ODOBTX
+                 MOVE  P02-NAME TO ODOBNM
+                 WRITE RPA105R.
        R9899.
            EXIT.
 
@@ -259,14 +399,51 @@
                  GO TO R9903.
            MOVE  RPA114R TO RPA115R.
            MOVE  ' '     TO BLK115
-           WRITE RPA115R.
+           PERFORM R85.
            GO TO R9901.
        R9903.
+           MOVE  W16-BLKS TO P04-BLKS.
+           MOVE  W17-ORPH TO P05-ORPH.
+           MOVE  W18-MSGS TO P06-MSGS.
+      *    Log a per-member summary row - blocks processed, blocks
+      *    orphaned and messages issued, for this member's run
+           IF    W15-SIM NOT EQUAL '1'
+                 MOVE  'S'      TO ODOBRT
+                 MOVE  SPACE    TO ODOBRC
+                 MOVE  P02-NAME TO ODOBNM
+                 MOVE  SPACE    TO ODOBTX
+                 MOVE  W16-BLKS TO ODOBB1
+                 MOVE  W17-ORPH TO ODOBB2
+                 MOVE  W18-MSGS TO ODOBB3
+                 WRITE RPA105R
+                 MOVE  ZERO     TO ODOBB1
+                                   ODOBB2
+                                   ODOBB3.
+      *    This member's run finished cleanly - clear its restart
+      *    checkpoint so it is never mistaken for a later run's (by
+      *    this or any other member sharing the same relative slot)
+           IF    W15-SIM NOT EQUAL '1'
+                 MOVE  SPACE TO MBR111
+                                 LIB111
+                                 SEQ111
+                                 LST111
+                 MOVE  ZERO  TO KEY111
+                                 CNT111
+                                 BLK111
+                                 ORP111
+                                 MSG111
+                                 POS111
+                 MOVE  1     TO W22-RKEY
+                 REWRITE RPA111R INVALID KEY
+                       WRITE RPA111R.
            CLOSE RPA113
                  RPA114
                  RPA115
                  RPA116
-                 RPA105.
+                 RPA105
+                 RPA112
+                 RPA111
+                 RPA118.
        R9999.
            EXIT.
 
@@ -292,15 +469,188 @@
        R8499.
            EXIT.
 
+       R85 SECTION.
+      *****************************************************************
+      *    Write intermediate source record (RPA115R) and, for an      *
+      *    actual USRFD customization line (CHG115 EQUAL 'I' - plain    *
+      *    pass-through new-release lines and synthesized message       *
+      *    rows are not customizations and must not pollute either      *
+      *    file below), its cross-reference record (RPA112R) and its    *
+      *    customization inventory record (RPA118R) - all suppressed    *
+      *    in SIM mode                                                  *
+      *****************************************************************
+       R8501.
+           IF    W15-SIM EQUAL '1'
+                 GO TO R8599.
+           WRITE RPA115R.
+      *    W30-XPOS counts every record actually written to RPA115, so
+      *    it reflects this record's real position in that file - SEQ115
+      *    is only ever the original SEQ113/SEQ114 carried straight
+      *    through and does not move when a block shifts
+           ADD   1 TO W30-XPOS.
+           IF    KEY115 EQUAL SPACE
+                 GO TO R8599.
+           IF    CHG115 NOT EQUAL 'I'
+                 GO TO R8599.
+           MOVE  KEY115   TO KEY112.
+           MOVE  CHG115   TO CHG112.
+           MOVE  W30-XPOS TO SEQ112.
+           WRITE RPA112R.
+           MOVE  KEY115   TO KEY118.
+           MOVE  P02-NAME TO MBR118.
+           MOVE  P07-LIB  TO LIB118.
+           MOVE  W31-STAT TO STA118.
+           WRITE RPA118R.
+       R8599.
+           EXIT.
+
+       R86 SECTION.
+      *****************************************************************
+      *    Write manual-review exception record (RPA105R) - tallies    *
+      *    the message even in SIM mode, but suppresses the write      *
+      *****************************************************************
+       R8601.
+           ADD   1 TO W18-MSGS.
+           IF    W15-SIM EQUAL '1'
+                 GO TO R8699.
+           WRITE RPA105R.
+       R8699.
+           EXIT.
+
+       R95 SECTION.
+      *****************************************************************
+      *    Build this call's file overrides - RPA113/114/115/112 each  *
+      *    have to resolve to the member named in P02-NAME (RPA113     *
+      *    also honors an optional source library in P07-LIB), so that *
+      *    a driver calling this program once per member - see RPA117  *
+      *    - actually merges each member's own data instead of the     *
+      *    same job-level override over and over                       *
+      *****************************************************************
+       R9501.
+           IF    P07-LIB EQUAL SPACE
+                 MOVE  SPACE  TO W26-LIBF
+                 STRING 'DATABASE-' DELIMITED BY SIZE
+                        P02-NAME    DELIMITED BY SPACE
+                        '-RPA113'   DELIMITED BY SIZE
+                        INTO W26-LIBF
+           ELSE
+                 MOVE  SPACE  TO W26-LIBF
+                 STRING 'DATABASE-' DELIMITED BY SIZE
+                        P07-LIB     DELIMITED BY SPACE
+                        '-'         DELIMITED BY SIZE
+                        P02-NAME    DELIMITED BY SPACE
+                        '-RPA113'   DELIMITED BY SIZE
+                        INTO W26-LIBF.
+           MOVE  SPACE  TO W27-NRLF.
+           STRING 'DATABASE-' DELIMITED BY SIZE
+                  P02-NAME    DELIMITED BY SPACE
+                  '-RPA114'   DELIMITED BY SIZE
+                  INTO W27-NRLF.
+           MOVE  SPACE  TO W28-OUTF.
+           STRING 'DATABASE-' DELIMITED BY SIZE
+                  P02-NAME    DELIMITED BY SPACE
+                  '-RPA115'   DELIMITED BY SIZE
+                  INTO W28-OUTF.
+           MOVE  SPACE  TO W29-XRFF.
+           STRING 'DATABASE-' DELIMITED BY SIZE
+                  P02-NAME    DELIMITED BY SPACE
+                  '-RPA112'   DELIMITED BY SIZE
+                  INTO W29-XRFF.
+       R9599.
+           EXIT.
+
+       R96 SECTION.
+      *****************************************************************
+      *    Save a restart checkpoint every W23-CKN records, so a rerun *
+      *    after an abend can resume near where processing stopped     *
+      *****************************************************************
+       R9601.
+           ADD   1 TO W19-CNT.
+           IF    W15-SIM EQUAL '1'
+                 GO TO R9699.
+           DIVIDE W19-CNT BY W23-CKN GIVING W24-QUO REMAINDER W25-REM.
+           IF    W25-REM NOT EQUAL ZERO
+                 GO TO R9699.
+           MOVE  SEQ113   TO SEQ111.
+           MOVE  W14-KEY  TO KEY111.
+           MOVE  W13-LAST TO LST111.
+           MOVE  W19-CNT  TO CNT111.
+           MOVE  P02-NAME TO MBR111.
+           MOVE  P07-LIB  TO LIB111.
+      *    Carry the run totals along with the checkpoint, so a restart
+      *    resumes the totals as well as the file position
+           MOVE  W16-BLKS TO BLK111.
+           MOVE  W17-ORPH TO ORP111.
+           MOVE  W18-MSGS TO MSG111.
+           MOVE  W30-XPOS TO POS111.
+           MOVE  1        TO W22-RKEY.
+           REWRITE RPA111R INVALID KEY
+                 WRITE RPA111R.
+       R9699.
+           EXIT.
+
+       R97 SECTION.
+      *****************************************************************
+      *    Apply a saved restart checkpoint at startup, if one exists   *
+      *    for THIS member and library, by repositioning RPA113 to      *
+      *    just past the last record that was merged before the prior  *
+      *    run ended - a checkpoint left behind by a different member   *
+      *    (or a different library override of the same member) is     *
+      *    not applicable and is ignored. A SIM (preview) call never    *
+      *    resumes a checkpoint, even when one exists for this member   *
+      *    and library - it always simulates the whole member, the     *
+      *    same as a real run would see it before any restart occurred *
+      *****************************************************************
+       R9701.
+           IF    W15-SIM EQUAL '1'
+                 GO TO R9710.
+           MOVE  1 TO W22-RKEY.
+           READ  RPA111 INVALID KEY
+                 GO TO R9710.
+           IF    CNT111 EQUAL ZERO
+                 GO TO R9710.
+           IF    MBR111 NOT EQUAL P02-NAME
+           OR    LIB111 NOT EQUAL P07-LIB
+                 GO TO R9710.
+           MOVE  LST111 TO W13-LAST.
+           MOVE  KEY111 TO W14-KEY.
+           MOVE  CNT111 TO W19-CNT.
+           MOVE  BLK111 TO W16-BLKS.
+           MOVE  ORP111 TO W17-ORPH.
+           MOVE  MSG111 TO W18-MSGS.
+           MOVE  POS111 TO W30-XPOS.
+           MOVE  '1'    TO W21-RESTART.
+       R9703.
+           PERFORM R81.
+           IF    W01-EOF EQUAL '1'
+                 GO TO R9799.
+           IF    SEQ113 NOT EQUAL SEQ111
+                 GO TO R9703.
+           PERFORM R81.
+           GO TO R9799.
+       R9710.
+      *    No restart point on file - begin at the first record
+           PERFORM R81.
+       R9799.
+           EXIT.
+
        R70 SECTION.
       *****************************************************************
       *    Process source change                                      *
       *****************************************************************
        R7001.
+           ADD   1  TO W16-BLKS.
+      *    Assume this block merges clean until R45/R40/R54 say
+      *    otherwise - carried into RPA118R by R85 for every
+      *    customization line this block writes
+           MOVE  'C' TO W31-STAT.
+      *    Close off the work file built since the last insert block,
+      *    so the count below only ever covers this segment
            CLOSE RPA116.
       *    How many times does the last line appear in work file ?
            PERFORM R52.
            IF    W10-LINE EQUAL ZERO
+                 PERFORM R45
                  GO TO R7005.
 
       *    Process new release lines until checkpoint appears
@@ -314,14 +664,15 @@
                  ADD 1 TO W11-LINE.
            MOVE  RPA114R TO RPA115R.
            MOVE  ' '     TO BLK115.
-           WRITE RPA115R.
+           PERFORM R85.
            IF    W10-LINE GREATER W11-LINE
                  GO TO R7003.
        R7005.
       *    Process insertion lines until 'END' in line
            PERFORM R40.
            PERFORM R53.
-           OPEN OUTPUT RPA116.
+      *    Start a fresh, empty segment for the lines that follow
+           OPEN  OUTPUT RPA116.
        R7099.
            EXIT.
       /
@@ -347,19 +698,28 @@
        R52 SECTION.
       *****************************************************************
       *    How many times does the last line appear in work file ?    *
+      *    RPA116 holds only the lines written since the previous      *
+      *    insert block (R70 closes it before this is called and      *
+      *    reopens it empty afterward), and is keyed on DTA116 (with   *
+      *    duplicates) so only the records sharing the key being       *
+      *    looked up have to be walked, instead of the whole segment.  *
       *****************************************************************
        R5201.
            MOVE  ZERO TO W10-LINE.
            IF    W13-LAST EQUAL SPACE
                  GO TO R5299.
            OPEN  INPUT RPA116.
+           MOVE  W13-LAST TO DTA116.
+           START RPA116 KEY IS EQUAL DTA116
+                 INVALID KEY GO TO R5204.
        R5203.
-           READ  RPA116 AT END
-                 GO TO R5205.
-           IF    W13-LAST EQUAL DTA116
-                 ADD 1 TO W10-LINE.
+           READ  RPA116 NEXT RECORD AT END
+                 GO TO R5204.
+           IF    DTA116 NOT EQUAL W13-LAST
+                 GO TO R5204.
+           ADD   1 TO W10-LINE.
            GO TO R5203.
-       R5205.
+       R5204.
            CLOSE RPA116.
        R5299.
            EXIT.
@@ -370,11 +730,14 @@
       *****************************************************************
        R5301.
            MOVE  RPA113R  TO RPA115R.
-           WRITE RPA115R.
+           PERFORM R85.
            PERFORM R81.
            IF    W01-EOF EQUAL ZERO
            AND   CHG113  EQUAL 'I'
                  GO TO R5301.
+           IF    W01-EOF EQUAL '1'
+           AND   CHG113  EQUAL 'I'
+                 PERFORM R54.
        R5399.
            EXIT.
 
@@ -391,11 +754,15 @@
            MOVE  'M'     TO CHG115.
            MOVE  ' '     TO BLK115.
            MOVE  ZERO    TO SEQ115.
+           MOVE  SPACE   TO KEY115.
            MOVE  DTA115  TO ODOBTX.
-           WRITE RPA115R.
+           PERFORM R85.
       *
+           MOVE  'F'      TO W31-STAT.
+           MOVE  ' '      TO ODOBRT.
+           MOVE  'E0010'  TO ODOBRC.
            MOVE  P02-NAME TO ODOBNM.
-           WRITE RPA105R.
+           PERFORM R86.
        R4050.
            PERFORM R51.
            IF W02-EOF NOT EQUAL ZERO
@@ -407,10 +774,69 @@
               MOVE  'M'     TO CHG115
               MOVE  ' '     TO BLK115
               MOVE ZERO     TO SEQ115
+              MOVE  SPACE   TO KEY115
               MOVE  DTA115  TO ODOBTX
-              WRITE RPA115R
+              PERFORM R85
+              MOVE  'F'      TO W31-STAT
+              MOVE  ' '      TO ODOBRT
+              MOVE  'W0020'  TO ODOBRC
               MOVE  P02-NAME TO ODOBNM
-              WRITE RPA105R.
+              PERFORM R86.
            SUBTRACT 1 FROM W14-KEY.
        R4099.
            EXIT.
+
+       R45 SECTION.
+      *****************************************************************
+      *    Log an exception when an insert block's checkpoint line    *
+      *    has zero matches in the work file - the block is dropped   *
+      *    from the merged output, so this must not pass silently     *
+      *****************************************************************
+       R4501.
+           MOVE '***RPA*MESSAGE *** INSERT BLOCK CHECKPOINT NOT FOUND'
+      -                   TO DTA115.
+           MOVE  ZERO    TO DAT115.
+           MOVE  'M'     TO CHG115.
+           MOVE  ' '     TO BLK115.
+           MOVE  ZERO    TO SEQ115.
+           MOVE  SPACE   TO KEY115.
+           MOVE  DTA115  TO ODOBTX.
+           PERFORM R85.
+      *
+           ADD   1 TO W17-ORPH.
+           MOVE  'O'      TO W31-STAT.
+           MOVE  ' '      TO ODOBRT.
+           MOVE  'W0040'  TO ODOBRC.
+           MOVE  P02-NAME TO ODOBNM.
+           PERFORM R86.
+       R4599.
+           EXIT.
+
+       R54 SECTION.
+      *****************************************************************
+      *    Log an exception when an insert block runs to end of file  *
+      *    without a terminating line - the block still merges into   *
+      *    RPA115, but manual review needs to know it was truncated   *
+      *****************************************************************
+       R5401.
+           MOVE '***RPA*MESSAGE *** INSERT BLOCK UNTERMINATED AT END O
+      -       'F FILE'        TO DTA115.
+           MOVE  ZERO    TO DAT115.
+           MOVE  'M'     TO CHG115.
+           MOVE  ' '     TO BLK115.
+           MOVE  ZERO    TO SEQ115.
+           MOVE  SPACE   TO KEY115.
+           MOVE  DTA115  TO ODOBTX.
+           PERFORM R85.
+      *    Too late to change this block's already-written RPA118
+      *    rows - R54 only fires once the block has run off the end
+      *    of RPA113, after every one of its lines has already gone
+      *    through R85 - flagged here anyway so the NEXT block (if
+      *    any) does not inherit this one's status
+           MOVE  'F'      TO W31-STAT.
+           MOVE  ' '      TO ODOBRT.
+           MOVE  'E0030'  TO ODOBRC.
+           MOVE  P02-NAME TO ODOBNM.
+           PERFORM R86.
+       R5499.
+           EXIT.
